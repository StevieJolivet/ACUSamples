@@ -0,0 +1,11 @@
+      ******************************************************************
+      * custprint.fd
+      * CUSTOMER-PRINT-FILE record layout: one printed page, one line
+      * per record written.
+      ******************************************************************
+       FD  CUSTOMER-PRINT-FILE
+           LABEL RECORD IS STANDARD.
+      * Wide enough for "Document: " (10 bytes) plus the full
+      * 120-byte CF-CUST-DOC-URL (see Print-Customer-And-Browser-Page
+      * in webbrowsr.prd) without truncating the stored URL.
+       01  CUSTOMER-PRINT-LINE             PIC X(130).
