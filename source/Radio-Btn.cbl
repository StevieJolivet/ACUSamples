@@ -16,6 +16,7 @@
       *{Bench}activex-def
       *{Bench}end
       *{Bench}decimal-point
+           CRT STATUS IS WS-CRT-STATUS.
       *{Bench}end
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
