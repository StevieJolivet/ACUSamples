@@ -16,14 +16,17 @@
       *{Bench}activex-def
       *{Bench}end
       *{Bench}decimal-point
+           CRT STATUS IS WS-CRT-STATUS.
       *{Bench}end
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
       *{Bench}file-control
+       COPY "custfile.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
       *{Bench}file
+       COPY "custfile.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
