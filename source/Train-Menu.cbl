@@ -0,0 +1,74 @@
+      *{Bench}prg-comment
+      * Train-Menu.cbl
+      * Train-Menu.cbl is generated from C:\Users\Public\Documents\Rocket Software\extend 11.0.0\sample\acubench\Train-Menu.Psf
+      *{Bench}end
+       IDENTIFICATION              DIVISION.
+      *{Bench}prgid
+       PROGRAM-ID. Train-Menu.
+       AUTHOR. sjolivet.
+       DATE-WRITTEN. Monday, August 11, 2025 5:42:25 PM.
+       REMARKS.
+           Training-mode launcher menu. CALLs Combo-Box, Radio-Btn
+           and webbrowsr in sequence with a next/previous
+           demo option so training doesn't depend on knowing the
+           PROGRAM-ID to run by hand.
+      *{Bench}end
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+      *{Bench}activex-def
+      *{Bench}end
+      *{Bench}decimal-point
+           CRT STATUS IS WS-CRT-STATUS.
+      *{Bench}end
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *{Bench}file-control
+      *{Bench}end
+       DATA                        DIVISION.
+       FILE                        SECTION.
+      *{Bench}file
+      *{Bench}end
+       WORKING-STORAGE             SECTION.
+      *{Bench}acu-def
+       COPY "acugui.def".
+       COPY "acucobol.def".
+       COPY "crtvars.def".
+       COPY "showmsg.def".
+      *{Bench}end
+
+      *{Bench}copy-working
+       COPY "Train-Menu.wrk".
+      *{Bench}end
+       LINKAGE                     SECTION.
+      *{Bench}linkage
+      *{Bench}end
+       SCREEN                      SECTION.
+      *{Bench}copy-screen
+       COPY "Train-Menu.scr".
+      *{Bench}end
+
+      *{Bench}linkpara
+       PROCEDURE DIVISION.
+      *{Bench}end
+      *{Bench}declarative
+      *{Bench}end
+
+       Acu-Main-Logic.
+      *{Bench}entry-befprg
+      *    Before-Program
+      *{Bench}end
+           PERFORM Acu-Initial-Routine
+      * run main screen
+      *{Bench}run-mainscr
+           PERFORM Acu-Screen-1-Routine
+      *{Bench}end
+           PERFORM Acu-Exit-Rtn
+           .
+
+      *{Bench}copy-procedure
+       COPY "showmsg.cpy".
+       COPY "Train-Menu.prd".
+       COPY "Train-Menu.evt".
+      *{Bench}end
+       REPORT-COMPOSER SECTION.
