@@ -0,0 +1,19 @@
+      ******************************************************************
+      * ckptfile.fd
+      * WEBBROWSR-CKPT record layout: one line, rewritten each time a
+      * checkpoint is taken. CK-RUN-COMPLETE is set to "Y" on a normal
+      * Acu-Exit-Rtn so Acu-Initial-Routine knows the prior run finished
+      * cleanly and there is nothing to resume.
+      ******************************************************************
+       FD  WEBBROWSR-CKPT
+           LABEL RECORD IS STANDARD.
+       01  CKPT-RECORD.
+           05  CK-PROGRAM-ID               PIC X(10).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  CK-LAST-CUST-NO             PIC 9(6).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  CK-TIMESTAMP                PIC X(21).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  CK-RUN-COMPLETE             PIC X(1).
+               88  CK-COMPLETE             VALUE "Y".
+               88  CK-INCOMPLETE           VALUE "N".
