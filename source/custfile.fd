@@ -0,0 +1,25 @@
+      ******************************************************************
+      * custfile.fd
+      * CUSTOMER-FILE record layout.
+      ******************************************************************
+       FD  CUSTOMER-FILE
+           LABEL RECORD IS STANDARD.
+       01  CUSTOMER-RECORD.
+           05  CF-CUST-NO                  PIC 9(6).
+           05  CF-CUST-NAME                PIC X(30).
+           05  CF-CUST-ADDR1               PIC X(30).
+           05  CF-CUST-ADDR2               PIC X(30).
+           05  CF-CUST-CITY                PIC X(20).
+           05  CF-CUST-STATE               PIC X(2).
+           05  CF-CUST-ZIP                 PIC X(10).
+           05  CF-CUST-PHONE               PIC X(14).
+           05  CF-CUST-CATEGORY            PIC X(4).
+           05  CF-CUST-STATUS              PIC X(1).
+               88  CF-STATUS-ACTIVE        VALUE "A".
+               88  CF-STATUS-INACTIVE      VALUE "I".
+               88  CF-STATUS-PROSPECT      VALUE "P".
+           05  CF-CUST-TERMS               PIC X(10).
+           05  CF-CUST-CREDIT-LIMIT        PIC 9(9)V99.
+           05  CF-CUST-DOC-URL             PIC X(120).
+           05  CF-CUST-LAST-CHANGE-DT      PIC X(21).
+           05  FILLER                      PIC X(20).
