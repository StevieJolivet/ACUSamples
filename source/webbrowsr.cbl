@@ -13,18 +13,33 @@
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
       *{Bench}activex-def
+      *    ActiveX web-browser control hosted on SCR-CUSTOMER-MAIN
+      *    (see WB-BROWSER-CTRL in webbrowsr.scr).
+           ACTIVEX-OBJECT WB-BROWSER
+               CLASS "Shell.Explorer.2"
       *{Bench}end
       *{Bench}decimal-point
+           CRT STATUS IS WS-CRT-STATUS.
       *{Bench}end
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
       *{Bench}file-control
        COPY "custfile.sl".
+       COPY "custaudit.sl".
+       COPY "errlog.sl".
+       COPY "ckptfile.sl".
+       COPY "wbcfg.sl".
+       COPY "custprint.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
       *{Bench}file
        COPY "custfile.fd".
+       COPY "custaudit.fd".
+       COPY "errlog.fd".
+       COPY "ckptfile.fd".
+       COPY "wbcfg.fd".
+       COPY "custprint.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -40,6 +55,11 @@
       *{Bench}end
        LINKAGE                     SECTION.
       *{Bench}linkage
+      * Optional status filter (Active/Inactive/Prospect/"*"=All) so
+      * the training-mode launcher (Train-Menu.cbl) or Radio-Btn.cbl can
+      * hand webbrowsr.cbl a filter without an operator re-selecting
+      * it on this screen.
+       01  LS-STATUS-FILTER            PIC X(1).
       *{Bench}end
        SCREEN                      SECTION.
       *{Bench}copy-screen
@@ -47,7 +67,7 @@
       *{Bench}end
 
       *{Bench}linkpara
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING OPTIONAL LS-STATUS-FILTER.
       *{Bench}end
       *{Bench}declarative
        DECLARATIVES.
@@ -65,6 +85,139 @@
            EXIT.
        CUSTOMER-FILE-ERROR SECTION.
            USE AFTER STANDARD EXCEPTION PROCEDURE ON CUSTOMER-FILE.
+       0400-Decl.
+      * 0400-Decl is entered directly by the declaratives
+      * dispatch (not via PERFORM), so a plain EXIT here does not
+      * return - it would fall straight through into every paragraph
+      * below, in order, on every single exception. GO TO the terminal
+      * exit paragraph after 0460 so control leaves the section here.
+           IF WS-FS-RECORD-LOCKED
+               PERFORM 0410-Retry-Locked-Record
+           ELSE
+               IF NOT (WS-FS-DUP-ALTKEY OR WS-FS-END-OF-FILE
+                       OR WS-FS-NOT-FOUND)
+      * "02" (duplicate value on a WITH DUPLICATES alternate key),
+      * "10" (end of file on an ordinary PgDn/PgUp past the last/
+      * first record) and "23" (no match on Search-Customer-By-Name)
+      * are routine outcomes the calling paragraph's own AT END/
+      * INVALID KEY phrase already deals with, not exceptions worth
+      * logging or retrying - see WS-FS-DUP-ALTKEY/WS-FS-END-OF-FILE/
+      * WS-FS-NOT-FOUND in acucobol.def.
+                   PERFORM 0420-Log-Fatal-Error
+               END-IF
+           END-IF
+           GO TO 0470-Decl-Exit.
+       0410-Retry-Locked-Record.
+           ADD 1 TO WS-IO-RETRY-COUNT
+           IF WS-IO-RETRY-COUNT > WS-IO-MAX-RETRIES
+               PERFORM 0440-Notify-Record-In-Use
+               PERFORM 0450-Write-Error-Log-Entry
+               MOVE ZERO TO WS-IO-RETRY-COUNT
+           ELSE
+      * give the other operator holding the lock an actual chance to
+      * release it before hammering the same read/write again
+               CALL "C$SLEEP" USING WS-IO-RETRY-DELAY-SECONDS
+               PERFORM 0460-Reissue-Current-Operation
+           END-IF
+           EXIT.
+       0420-Log-Fatal-Error.
+           PERFORM 0450-Write-Error-Log-Entry
+           MOVE ZERO TO WS-IO-RETRY-COUNT
+           EXIT.
+       0440-Notify-Record-In-Use.
+      * Name the operation that could not complete so the clerk sees
+      * "customer record in use" instead of a frozen screen.
+      * Show-Message (showmsg.cpy) is a SECTION outside DECLARATIVES,
+      * so it cannot be PERFORMed from here - the pop-up is inlined
+      * instead of crossing that boundary.
+           MOVE "Customer File" TO SM-MESSAGE-TITLE
+           STRING "Customer record in use by another operator - "
+               WS-IO-CURRENT-OPERATION DELIMITED BY SIZE
+               " abandoned." DELIMITED BY SIZE
+               INTO SM-MESSAGE-TEXT
+           MOVE "E" TO SM-MESSAGE-SEVERITY
+           DISPLAY SPACES LINE 1 COLUMN 1 WITH ERASE EOS
+           DISPLAY SM-MESSAGE-TITLE LINE 2 COLUMN 3
+               WITH FOREGROUND-COLOR 15
+           DISPLAY SM-MESSAGE-TEXT LINE 4 COLUMN 3
+               WITH FOREGROUND-COLOR 4
+           DISPLAY "Press ENTER to continue..." LINE 6 COLUMN 3
+           ACCEPT SM-MESSAGE-RESPONSE LINE 6 COLUMN 32
+           EXIT.
+       0450-Write-Error-Log-Entry.
+      * Dated entry in WEBBROWSR-ERRLOG for any CUSTOMER-FILE
+      * exception, retried or not
+           IF NOT WS-ERRLOG-IS-OPEN
+               OPEN EXTEND WEBBROWSR-ERRLOG
+               IF WS-ERRLOG-FILE-STATUS = "35"
+                   OPEN OUTPUT WEBBROWSR-ERRLOG
+               END-IF
+               MOVE "Y" TO WS-IO-ERRLOG-OPEN-SW
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME TO EL-TIMESTAMP
+           MOVE WS-IO-CURRENT-OPERATION TO EL-OPERATION
+           MOVE WS-FILE-STATUS TO EL-FILE-STATUS
+           MOVE WS-IO-RETRY-COUNT TO EL-RETRY-COUNT
+           EVALUATE TRUE
+               WHEN WS-FS-RECORD-LOCKED
+                   MOVE "Record locked by another operator"
+                       TO EL-REASON-TEXT
+               WHEN WS-FS-NOT-FOUND
+                   MOVE "Customer record not found"
+                       TO EL-REASON-TEXT
+               WHEN WS-FS-DUPLICATE
+                   MOVE "Duplicate customer key"
+                       TO EL-REASON-TEXT
+               WHEN OTHER
+                   MOVE "Unexpected I-O error on CUSTOMER-FILE"
+                       TO EL-REASON-TEXT
+           END-EVALUATE
+           WRITE ERRLOG-RECORD
+           EXIT.
+       0460-Reissue-Current-Operation.
+      * Automatic retry on a record-lock condition. The operation
+      * code is set by the wrapper paragraphs in
+      * webbrowsr.prd (Read-Customer-By-Key, Read-Customer-Next,
+      * Write-Customer-Record, Rewrite-Customer-Record,
+      * Delete-Customer-Record) immediately before the verb they wrap.
+           EVALUATE WS-IO-CURRENT-OPERATION
+               WHEN "READ"
+                   READ CUSTOMER-FILE
+                       INVALID KEY CONTINUE
+                   END-READ
+               WHEN "READ-NAME"
+                   READ CUSTOMER-FILE KEY IS CF-CUST-NAME
+                       INVALID KEY CONTINUE
+                   END-READ
+               WHEN "READ-NEXT"
+                   READ CUSTOMER-FILE NEXT RECORD
+                       AT END CONTINUE
+                   END-READ
+               WHEN "READ-PRIOR"
+                   READ CUSTOMER-FILE PREVIOUS RECORD
+                       AT END CONTINUE
+                   END-READ
+               WHEN "WRITE"
+                   WRITE CUSTOMER-RECORD
+                       INVALID KEY CONTINUE
+                   END-WRITE
+               WHEN "REWRITE"
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY CONTINUE
+                   END-REWRITE
+               WHEN "DELETE"
+                   DELETE CUSTOMER-FILE
+                       INVALID KEY CONTINUE
+                   END-DELETE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT.
+       0470-Decl-Exit.
+      * Single terminal exit paragraph for the section - see
+      * the GO TO in 0400-Decl above.
+           EXIT.
        END DECLARATIVES.
       *{Bench}end
 
