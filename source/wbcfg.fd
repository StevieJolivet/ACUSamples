@@ -0,0 +1,15 @@
+      ******************************************************************
+      * wbcfg.fd
+      * WEBBROWSR-CONFIG record layout: one line per workstation (or
+      * user) with the intranet start page the embedded browser control
+      * should open to. Matched first by workstation id, then by user
+      * id, falling back to the "*DEFAULT*" entry.
+      ******************************************************************
+       FD  WEBBROWSR-CONFIG
+           LABEL RECORD IS STANDARD.
+       01  CONFIG-RECORD.
+           05  CFG-WORKSTATION-ID          PIC X(16).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  CFG-USER-ID                 PIC X(8).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  CFG-START-URL               PIC X(120).
