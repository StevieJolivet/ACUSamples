@@ -0,0 +1,17 @@
+      ******************************************************************
+      * errlog.fd
+      * WEBBROWSR-ERRLOG record layout: one dated entry per CUSTOMER-
+      * FILE I-O exception trapped by the DECLARATIVES.
+      ******************************************************************
+       FD  WEBBROWSR-ERRLOG
+           LABEL RECORD IS STANDARD.
+       01  ERRLOG-RECORD.
+           05  EL-TIMESTAMP                PIC X(21).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  EL-OPERATION                PIC X(10).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  EL-FILE-STATUS              PIC X(2).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  EL-RETRY-COUNT              PIC 9(2).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  EL-REASON-TEXT              PIC X(60).
