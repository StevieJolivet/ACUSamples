@@ -0,0 +1,38 @@
+      ******************************************************************
+      * showmsg.cpy
+      * Shared operator message pop-up. Callers MOVE the title/text/
+      * severity into WS-SHOWMSG-AREA (showmsg.def) and
+      * PERFORM Show-Message.
+      ******************************************************************
+       Show-Message SECTION.
+       Show-Message-Rtn.
+           DISPLAY SPACES LINE 1 COLUMN 1 WITH ERASE EOS.
+           DISPLAY SM-MESSAGE-TITLE
+               LINE 2 COLUMN 3
+               WITH FOREGROUND-COLOR 15.
+           IF SM-SEV-ERROR
+               DISPLAY SM-MESSAGE-TEXT
+                   LINE 4 COLUMN 3
+                   WITH FOREGROUND-COLOR 4
+           ELSE
+               IF SM-SEV-WARNING
+                   DISPLAY SM-MESSAGE-TEXT
+                       LINE 4 COLUMN 3
+                       WITH FOREGROUND-COLOR 14
+               ELSE
+                   DISPLAY SM-MESSAGE-TEXT
+                       LINE 4 COLUMN 3
+                       WITH FOREGROUND-COLOR 15
+               END-IF
+           END-IF
+           IF SM-MODE-CONFIRM
+      * caller wants a Y/N answer, not just a dismiss - capture it in
+      * the same ACCEPT instead of making the operator answer twice
+               DISPLAY "(Y/N): " LINE 6 COLUMN 3
+               ACCEPT SM-MESSAGE-RESPONSE LINE 6 COLUMN 11
+           ELSE
+               DISPLAY "Press ENTER to continue..." LINE 6 COLUMN 3
+               ACCEPT SM-MESSAGE-RESPONSE LINE 6 COLUMN 32
+           END-IF
+           MOVE "I" TO SM-MESSAGE-MODE.
+           EXIT SECTION.
