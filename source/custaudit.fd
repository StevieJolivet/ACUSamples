@@ -0,0 +1,21 @@
+      ******************************************************************
+      * custaudit.fd
+      * CUSTFILE-AUDIT record layout: one before/after image per
+      * add/change/delete against CUSTOMER-FILE.
+      ******************************************************************
+       FD  CUSTFILE-AUDIT
+           LABEL RECORD IS STANDARD.
+       01  CUSTFILE-AUDIT-RECORD.
+           05  CA-TIMESTAMP                PIC X(21).
+           05  CA-OPERATOR-ID              PIC X(8).
+           05  CA-ACTION                   PIC X(1).
+               88  CA-ACTION-ADD           VALUE "A".
+               88  CA-ACTION-CHANGE        VALUE "C".
+               88  CA-ACTION-DELETE        VALUE "D".
+           05  CA-CUST-NO                  PIC 9(6).
+      * Sized to match CUSTOMER-RECORD (custfile.fd)
+      * exactly, same as WS-BEFORE-IMAGE/WS-AFTER-IMAGE in
+      * webbrowsr.wrk, so the audit trail no longer truncates
+      * CF-CUST-DOC-URL and CF-CUST-LAST-CHANGE-DT.
+           05  CA-BEFORE-IMAGE             PIC X(329).
+           05  CA-AFTER-IMAGE              PIC X(329).
