@@ -0,0 +1,26 @@
+      ******************************************************************
+      * custdirckpt.fd
+      * CUSTDIR-CKPT record layout for custdir.cbl's own checkpoint/
+      * restart marker - a separate physical file from webbrowsr's
+      * ckptfile.fd/WEBBROWSR-CKPT so the two programs' single-record,
+      * rewritten-wholesale checkpoints cannot collide.
+      ******************************************************************
+       FD  CUSTDIR-CKPT
+           LABEL RECORD IS STANDARD.
+       01  CUSTDIR-CKPT-RECORD.
+           05  CDCK-PROGRAM-ID             PIC X(10).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  CDCK-LAST-CUST-NO           PIC 9(6).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  CDCK-TIMESTAMP              PIC X(21).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  CDCK-RUN-COMPLETE           PIC X(1).
+               88  CDCK-COMPLETE           VALUE "Y".
+               88  CDCK-INCOMPLETE         VALUE "N".
+           05  FILLER                      PIC X(1) VALUE SPACE.
+      * Persist pagination/total state across a resume so
+      * a resumed run continues page numbering and reports the true
+      * across-both-segments total instead of restarting both at zero.
+           05  CDCK-PAGE-NUMBER            PIC 9(4).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  CDCK-RECORD-COUNT           PIC 9(7).
