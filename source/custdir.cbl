@@ -0,0 +1,278 @@
+      * custdir.cbl
+      * Prints a full customer directory report, one line per customer,
+      * reading custfile.fd sequentially by primary key. No screen and
+      * no ActiveX control - run in batch against the whole file when
+      * paging through webbrowsr.cbl one record at a time isn't
+      * practical.
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. custdir.
+       AUTHOR. sjolivet.
+       DATE-WRITTEN. Monday, August 11, 2025 5:42:30 PM.
+       REMARKS.
+           Batch customer directory report.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY "custfile.sl".
+           SELECT CUSTOMER-DIRECTORY-RPT
+               ASSIGN TO "custdir.rpt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-FILE-STATUS.
+           COPY "custdirckpt.sl".
+       DATA                        DIVISION.
+       FILE                        SECTION.
+           COPY "custfile.fd".
+       FD  CUSTOMER-DIRECTORY-RPT
+           LABEL RECORD IS STANDARD.
+       01  RPT-LINE                        PIC X(132).
+           COPY "custdirckpt.fd".
+       WORKING-STORAGE             SECTION.
+       COPY "acucobol.def".
+
+       01  WS-RPT-FILE-STATUS              PIC XX VALUE "00".
+       01  WS-OPEN-ERROR-SW                PIC X(1) VALUE "N".
+           88  WS-OPEN-ERROR                VALUE "Y".
+       01  WS-PAGE-NUMBER                  PIC 9(4) VALUE ZERO.
+       01  WS-LINE-COUNT                   PIC 9(3) VALUE ZERO.
+       01  WS-LINES-PER-PAGE               PIC 9(3) VALUE 55.
+       01  WS-RECORD-COUNT                 PIC 9(7) VALUE ZERO.
+       01  WS-TODAY                        PIC X(21).
+       01  WS-PROGRAM-ID                   PIC X(10) VALUE "custdir".
+
+      * -- checkpoint/restart for long batch runs --
+       01  WS-CKPT-FILE-STATUS             PIC XX VALUE "00".
+       01  WS-CKPT-INTERVAL                PIC 9(4) VALUE 200.
+       01  WS-CKPT-RECORD-COUNT            PIC 9(9) VALUE ZERO.
+       01  WS-RESUME-KEY                   PIC 9(6) VALUE ZERO.
+       01  WS-PRIOR-RUN-INCOMPLETE-SW      PIC X(1) VALUE "N".
+           88  WS-PRIOR-RUN-INCOMPLETE     VALUE "Y".
+       01  WS-RESUME-RESPONSE              PIC X(1) VALUE SPACE.
+           88  WS-RESUME-YES               VALUE "Y" "y".
+
+       01  WS-HEADING-1.
+           05  FILLER      PIC X(10) VALUE "Cust No".
+           05  FILLER      PIC X(32) VALUE "Customer Name".
+           05  FILLER      PIC X(22) VALUE "City".
+           05  FILLER      PIC X(4)  VALUE "St".
+           05  FILLER      PIC X(6)  VALUE "Cat".
+           05  FILLER      PIC X(6)  VALUE "Stat".
+           05  FILLER      PIC X(15) VALUE "Terms".
+
+       01  WS-DETAIL-LINE.
+           05  DL-CUST-NO      PIC ZZZZZ9.
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  DL-CUST-NAME    PIC X(30).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  DL-CUST-CITY    PIC X(20).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  DL-CUST-STATE   PIC X(2).
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  DL-CUST-CAT     PIC X(4).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  DL-CUST-STATUS  PIC X(1).
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  DL-CUST-TERMS   PIC X(10).
+
+       01  WS-FOOTER-LINE.
+           05  FILLER          PIC X(20) VALUE "Total customers: ".
+           05  FL-RECORD-COUNT PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       000-Main.
+           PERFORM 050-Check-For-Prior-Run
+           PERFORM 100-Open-Files
+           PERFORM 200-Print-Directory
+           PERFORM 300-Print-Footer
+           PERFORM 400-Mark-Run-Complete
+           PERFORM 900-Close-Files
+           STOP RUN
+           .
+
+      ******************************************************************
+      * Checkpoint/restart for the batch report, same pattern as
+      * webbrowsr.prd's Check-For-Prior-Run/Take-Checkpoint-If-Due/
+      * Write-Checkpoint-Record/Mark-Run-Complete but against
+      * custdir's own CUSTDIR-CKPT file.
+      ******************************************************************
+       050-Check-For-Prior-Run.
+           MOVE "N" TO WS-PRIOR-RUN-INCOMPLETE-SW
+           OPEN INPUT CUSTDIR-CKPT
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CUSTDIR-CKPT
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CDCK-PROGRAM-ID = WS-PROGRAM-ID
+                          AND CDCK-INCOMPLETE
+                           MOVE "Y" TO WS-PRIOR-RUN-INCOMPLETE-SW
+                           MOVE CDCK-LAST-CUST-NO TO WS-RESUME-KEY
+      * Restore the page number and running record count
+      * checkpointed with the key, so a resumed run continues
+      * pagination and totals instead of restarting both at zero
+                           MOVE CDCK-PAGE-NUMBER TO WS-PAGE-NUMBER
+                           MOVE CDCK-RECORD-COUNT TO WS-RECORD-COUNT
+                       END-IF
+               END-READ
+               CLOSE CUSTDIR-CKPT
+           END-IF
+           IF WS-PRIOR-RUN-INCOMPLETE
+               DISPLAY "A previous custdir run stopped at customer "
+                   WS-RESUME-KEY
+               DISPLAY "Resume from there? (Y/N) " WITH NO ADVANCING
+               ACCEPT WS-RESUME-RESPONSE
+               IF NOT WS-RESUME-YES
+                   MOVE ZERO TO WS-RESUME-KEY
+                   MOVE ZERO TO WS-PAGE-NUMBER
+                   MOVE ZERO TO WS-RECORD-COUNT
+               END-IF
+           END-IF
+           .
+
+       100-Open-Files.
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-FS-OK
+               DISPLAY "ERROR: cannot open CUSTOMER-FILE, status "
+                   WS-FILE-STATUS
+               MOVE "Y" TO WS-OPEN-ERROR-SW
+           END-IF
+           IF WS-RESUME-KEY NOT = ZERO
+               OPEN EXTEND CUSTOMER-DIRECTORY-RPT
+           ELSE
+               OPEN OUTPUT CUSTOMER-DIRECTORY-RPT
+           END-IF
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open custdir.rpt, status "
+                   WS-RPT-FILE-STATUS
+               MOVE "Y" TO WS-OPEN-ERROR-SW
+           END-IF
+           IF WS-OPEN-ERROR
+               DISPLAY "custdir run aborted - see above."
+               STOP RUN
+           END-IF
+           .
+
+       200-Print-Directory.
+           IF WS-RESUME-KEY NOT = ZERO
+               MOVE WS-RESUME-KEY TO CF-CUST-NO
+      * NOT LESS THAN is inclusive of CF-CUST-NO itself, so
+      * a plain resume START would re-read and re-print the very last
+      * record the killed run already printed. KEY IS GREATER THAN
+      * positions strictly after it.
+               START CUSTOMER-FILE KEY IS GREATER THAN CF-CUST-NO
+                   INVALID KEY MOVE "10" TO WS-FILE-STATUS
+               END-START
+           ELSE
+               MOVE LOW-VALUES TO CUSTOMER-RECORD
+               START CUSTOMER-FILE KEY IS NOT LESS THAN CF-CUST-NO
+                   INVALID KEY MOVE "10" TO WS-FILE-STATUS
+               END-START
+           END-IF
+           PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       PERFORM 210-Print-Detail-Line
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM 230-Take-Checkpoint-If-Due
+               END-READ
+           END-PERFORM
+           .
+
+       210-Print-Detail-Line.
+           IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 220-Print-Page-Heading
+           END-IF
+           MOVE CF-CUST-NO       TO DL-CUST-NO
+           MOVE CF-CUST-NAME     TO DL-CUST-NAME
+           MOVE CF-CUST-CITY     TO DL-CUST-CITY
+           MOVE CF-CUST-STATE    TO DL-CUST-STATE
+           MOVE CF-CUST-CATEGORY TO DL-CUST-CAT
+           MOVE CF-CUST-STATUS   TO DL-CUST-STATUS
+           MOVE CF-CUST-TERMS    TO DL-CUST-TERMS
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+       220-Print-Page-Heading.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           IF WS-PAGE-NUMBER > 1
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE BEFORE ADVANCING PAGE
+           END-IF
+           MOVE SPACES TO RPT-LINE
+           STRING "Customer Directory" DELIMITED BY SIZE
+               "  Page " DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE ZERO TO WS-LINE-COUNT
+           ADD 3 TO WS-LINE-COUNT
+           .
+
+       230-Take-Checkpoint-If-Due.
+           ADD 1 TO WS-CKPT-RECORD-COUNT
+           IF WS-CKPT-RECORD-COUNT >= WS-CKPT-INTERVAL
+               PERFORM 240-Write-Checkpoint-Record
+               MOVE ZERO TO WS-CKPT-RECORD-COUNT
+           END-IF
+           .
+
+       240-Write-Checkpoint-Record.
+           OPEN OUTPUT CUSTDIR-CKPT
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: checkpoint write failed, status "
+                   WS-CKPT-FILE-STATUS " - resume point not saved"
+           ELSE
+               MOVE WS-PROGRAM-ID TO CDCK-PROGRAM-ID
+               MOVE CF-CUST-NO TO CDCK-LAST-CUST-NO
+               MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+               MOVE WS-TODAY TO CDCK-TIMESTAMP
+               MOVE "N" TO CDCK-RUN-COMPLETE
+      * Carry page number and running record count so a
+      * resumed run continues pagination and totals correctly
+               MOVE WS-PAGE-NUMBER TO CDCK-PAGE-NUMBER
+               MOVE WS-RECORD-COUNT TO CDCK-RECORD-COUNT
+               WRITE CUSTDIR-CKPT-RECORD
+               CLOSE CUSTDIR-CKPT
+           END-IF
+           .
+
+       400-Mark-Run-Complete.
+           OPEN OUTPUT CUSTDIR-CKPT
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: checkpoint write failed, status "
+                   WS-CKPT-FILE-STATUS
+                   " - run-complete marker not saved"
+           ELSE
+               MOVE WS-PROGRAM-ID TO CDCK-PROGRAM-ID
+               MOVE CF-CUST-NO TO CDCK-LAST-CUST-NO
+               MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+               MOVE WS-TODAY TO CDCK-TIMESTAMP
+               MOVE "Y" TO CDCK-RUN-COMPLETE
+               MOVE WS-PAGE-NUMBER TO CDCK-PAGE-NUMBER
+               MOVE WS-RECORD-COUNT TO CDCK-RECORD-COUNT
+               WRITE CUSTDIR-CKPT-RECORD
+               CLOSE CUSTDIR-CKPT
+           END-IF
+           .
+
+       300-Print-Footer.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RECORD-COUNT TO FL-RECORD-COUNT
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-FOOTER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           .
+
+       900-Close-Files.
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-DIRECTORY-RPT
+           .
